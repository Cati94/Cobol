@@ -1,39 +1,652 @@
-
-
-
-
-
-*A
-B 
-IDENTIFICATION DIVISION.
-PROGRAM-ID PAYROLOO.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-******** Variables for the report
-?? WHO PICX(15).
-?? WHERE PICX(20).
-?? WHY PICX(30).
-?? RATE PIC9(3).
-?? HOURS PIC9(3).
-?? GROSS-PAY PIC9(5).
-
-       PROCEDURE DIVISION.
-********** COBOL MOVE statements - Literal text to variables
-MOVE               "Captain Cobol" TO WHO.
-MOVE               "San Jose, California" TO WHERE.
-MOVE               "Learn to be a COBOL expert" TO WHY.
-MOVE               19 TO HOURS.
-MOVE               23 TO RATE.
-
-************Calculation using COMPUTE reserved word verb
-COMPUTE GROSS-PAY = HOURS * RATE.
-
-************DISPLAY statements       
-DISPLAY "Name:"WHO.
-DISPLAY "Location:" WHERE.
-DISPLAY "Reason:" WHY.
-DISPLAY "Hours Worked:" HOURS.
-DISPLAY "Hour Ly Rate: " RATE.
-DISPLAY "Gross Pay: " GROSS-PAY.
-DISPLAY WHY "from " WHO.
-GOBACK.    
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PAYROLOO.
+000030 AUTHOR.        R L HUTCHINS.
+000040 INSTALLATION.  DATA PROCESSING.
+000050 DATE-WRITTEN.  01/05/1998.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT   DESCRIPTION
+000100*    ---------  ----   -------------------------------------- *
+000110*    01/05/98   RLH    ORIGINAL PROGRAM - GROSS PAY FOR ONE
+000120*                      HARDCODED EMPLOYEE.
+000130*    08/08/26   RLH    READ EMPLOYEE ROSTER FROM EMPFILE
+000140*                      INSTEAD OF HARDCODED MOVE LITERALS.
+000150*    08/08/26   RLH    LOOP THE WHOLE ROSTER, ADD LOCATION
+000160*                      SUBTOTALS AND A GRAND TOTAL.
+000170*    08/08/26   RLH    PAY HOURS OVER 40 AT 1.5 TIMES RATE.
+000180*    08/08/26   RLH    WITHHOLD FEDERAL/STATE TAX AND THE
+000190*                      STANDARD DEDUCTION, DISPLAY NET PAY.
+000200*    08/08/26   RLH    WIDEN RATE AND ALL MONEY FIELDS TO CARRY
+000210*                      AN IMPLIED DECIMAL FOR CENTS.
+000220*    08/08/26   RLH    WRITE A FORMATTED REGISTER TO PRTFILE
+000230*                      WITH A BANNER AND PAGE HEADERS, IN PLACE
+000240*                      OF THE DISPLAY TRACE.
+000250*    08/08/26   RLH    ACCUMULATE YEAR-TO-DATE GROSS PAY BY
+000260*                      EMPLOYEE IN YTDFILE.
+000270*    08/08/26   RLH    VALIDATE HOURS/RATE AGAINST SANE RANGES
+000280*                      AND DIVERT FAILURES TO EXCFILE.
+000290*    08/08/26   RLH    REPLACE WHY WITH A CODED EARNINGS TYPE
+000300*                      VALIDATED AGAINST A CODE TABLE, SUBTOTAL
+000310*                      GROSS PAY BY EARNINGS TYPE.
+000320*    08/08/26   RLH    ADD CHECKPOINT/RESTART SUPPORT - WRITE THE
+000330*                      LAST COMPLETED EMPLOYEE KEY TO RSTFILE SO
+000340*                      A RERUN PICKS UP WHERE THE PRIOR RUN LEFT
+000350*                      OFF INSTEAD OF REPROCESSING THE ROSTER.
+000360*--------------------------------------------------------------*
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT EMPFILE   ASSIGN TO EMPFILE
+000410                      ORGANIZATION IS SEQUENTIAL.
+000420     SELECT PRTFILE   ASSIGN TO PRTFILE
+000430                      ORGANIZATION IS SEQUENTIAL.
+000440     SELECT YTDFILE   ASSIGN TO YTDFILE
+000450                      ORGANIZATION IS INDEXED
+000460                      ACCESS MODE IS RANDOM
+000470                      RECORD KEY IS YTD-EMP-ID
+000480                      FILE STATUS IS YTD-FILE-STATUS.
+000490     SELECT EXCFILE   ASSIGN TO EXCFILE
+000500                      ORGANIZATION IS SEQUENTIAL.
+000510     SELECT RSTFILE   ASSIGN TO RSTFILE
+000520                      ORGANIZATION IS INDEXED
+000530                      ACCESS MODE IS RANDOM
+000540                      RECORD KEY IS RST-KEY
+000550                      FILE STATUS IS RST-FILE-STATUS.
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580*--------------------------------------------------------------*
+000590*    EMPFILE - EMPLOYEE ROSTER, ONE RECORD PER EMPLOYEE
+000600*--------------------------------------------------------------*
+000610 FD  EMPFILE
+000620     LABEL RECORDS ARE STANDARD
+000630     RECORD CONTAINS 50 CHARACTERS.
+000640 01  EMP-RECORD.
+000650     05  EMP-ID            PIC X(05).
+000660     05  WHO               PIC X(15).
+000670     05  WHERE             PIC X(20).
+000680     05  EMP-EARN-CODE     PIC X(02).
+000690     05  RATE              PIC 9(03)V99.
+000700     05  HOURS             PIC 9(03).
+000710*--------------------------------------------------------------*
+000720*    PRTFILE - PAYROLL REGISTER PRINT FILE
+000730*--------------------------------------------------------------*
+000740 FD  PRTFILE
+000750     LABEL RECORDS OMITTED
+000760     RECORD CONTAINS 132 CHARACTERS.
+000770 01  PRT-RECORD                PIC X(132).
+000780*--------------------------------------------------------------*
+000790*    YTDFILE - YEAR-TO-DATE GROSS PAY BY EMPLOYEE
+000800*--------------------------------------------------------------*
+000810 FD  YTDFILE
+000820     LABEL RECORDS ARE STANDARD
+000830     RECORD CONTAINS 31 CHARACTERS.
+000840 01  YTD-RECORD.
+000850     05  YTD-EMP-ID            PIC X(05).
+000860     05  YTD-EMP-NAME          PIC X(15).
+000870     05  YTD-GROSS             PIC 9(09)V99.
+000880*--------------------------------------------------------------*
+000890*    EXCFILE - VALIDATION EXCEPTION LIST
+000900*--------------------------------------------------------------*
+000910 FD  EXCFILE
+000920     LABEL RECORDS OMITTED
+000930     RECORD CONTAINS 132 CHARACTERS.
+000940 01  EXC-RECORD                PIC X(132).
+000950*--------------------------------------------------------------*
+000960*    RSTFILE - CHECKPOINT/RESTART FILE
+000970*--------------------------------------------------------------*
+000980 FD  RSTFILE
+000990     LABEL RECORDS ARE STANDARD
+001000     RECORD CONTAINS 112 CHARACTERS.
+001010 01  RST-RECORD.
+001020     05  RST-KEY               PIC X(08).
+001030     05  RST-LAST-EMP-ID       PIC X(05).
+001040     05  RST-IN-PROGRESS-ID    PIC X(05).
+001050     05  RST-FIRST-RECORD-SW   PIC X(01).
+001060     05  RST-HOLD-WHERE        PIC X(20).
+001070     05  RST-LOC-SUBTOTAL      PIC 9(09)V99.
+001080     05  RST-GRAND-TOTAL       PIC 9(09)V99.
+001090     05  RST-EARN-TOTAL-ENTRY  OCCURS 4 TIMES
+001100                               PIC 9(09)V99.
+001110     05  RST-PRT-PAGE-NBR      PIC 9(04).
+001120     05  RST-PRT-LINE-CTR      PIC 9(03).
+001130 WORKING-STORAGE SECTION.
+001140******** Variables for the report
+001150 77  GROSS-PAY             PIC 9(07)V99.
+001160 77  EMP-EOF-SW            PIC X(01)  VALUE 'N'.
+001170     88  EMP-EOF                      VALUE 'Y'.
+001180     88  EMP-NOT-EOF                  VALUE 'N'.
+001190 77  FIRST-RECORD-SW       PIC X(01)  VALUE 'Y'.
+001200     88  FIRST-RECORD                 VALUE 'Y'.
+001210 77  HOLD-WHERE            PIC X(20)  VALUE SPACES.
+001220 77  LOC-SUBTOTAL          PIC 9(09)V99 VALUE ZERO.
+001230 77  GRAND-TOTAL           PIC 9(09)V99 VALUE ZERO.
+001240 77  STD-HOURS             PIC 9(03)  VALUE 40.
+001250 77  OT-FACTOR             PIC 9V9    VALUE 1.5.
+001260 77  FED-WITHHOLD-PCT      PIC V99    VALUE .12.
+001270 77  STATE-WITHHOLD-PCT    PIC V99    VALUE .03.
+001280 77  STD-DEDUCTION         PIC 9(03)V99 VALUE 50.00.
+001290 77  WITHHOLDING           PIC 9(07)V99.
+001300 77  NET-PAY               PIC S9(07)V99.
+001310******** Variables for hours/rate/earnings-code validation
+001320 77  VALID-SW              PIC X(01)  VALUE 'Y'.
+001330     88  EMP-VALID                    VALUE 'Y'.
+001340     88  EMP-INVALID                  VALUE 'N'.
+001350 77  VALID-MAX-HOURS       PIC 9(03)  VALUE 80.
+001360 77  VALID-MAX-RATE        PIC 9(03)V99 VALUE 200.00.
+001370 77  REASON-TEXT           PIC X(22)  VALUE SPACES.
+001380 77  REASON-HOLD           PIC X(30)  VALUE SPACES.
+001390 77  EARN-TABLE-SIZE       PIC 9(01)  VALUE 4.
+001400 77  EARN-SUB              PIC 9(01).
+001410 77  EARN-MATCH-SUB        PIC 9(01)  VALUE ZERO.
+001420 01  EARN-CODE-LITERALS.
+001430     05  FILLER            PIC X(17) VALUE
+001440         "RGREGULAR        ".
+001450     05  FILLER            PIC X(17) VALUE
+001460         "OTOVERTIME       ".
+001470     05  FILLER            PIC X(17) VALUE
+001480         "BOBONUS          ".
+001490     05  FILLER            PIC X(17) VALUE
+001500         "RMREIMBURSEMENT  ".
+001510 01  EARN-CODE-TABLE REDEFINES EARN-CODE-LITERALS.
+001520     05  EARN-CODE-ENTRY   OCCURS 4 TIMES.
+001530         10  ERN-CODE      PIC X(02).
+001540         10  ERN-DESC      PIC X(15).
+001550 01  EARN-TOTALS-TABLE.
+001560     05  EARN-TOTAL-ENTRY  OCCURS 4 TIMES.
+001570         10  ET-GROSS      PIC 9(09)V99 VALUE ZERO.
+001580******** Variables for checkpoint/restart
+001590 77  YTD-FILE-STATUS       PIC X(02)  VALUE SPACES.
+001600     88  YTD-FILE-NOT-FOUND           VALUE "35".
+001610 77  RST-FILE-STATUS       PIC X(02)  VALUE SPACES.
+001620     88  RST-FILE-NOT-FOUND           VALUE "35".
+001630 77  RESTART-KEY-LITERAL   PIC X(08)  VALUE "CHECKPT1".
+001640 77  RESTART-SW            PIC X(01)  VALUE 'N'.
+001650     88  RESTART-RUN                  VALUE 'Y'.
+001660 77  LAST-COMPLETED-EMP-ID PIC X(05)  VALUE SPACES.
+001670 77  CHECKPOINT-INTERVAL   PIC 9(02)  VALUE 01.
+001680 77  CHECKPOINT-CTR        PIC 9(02)  VALUE ZERO.
+001690 01  EXC-LINE.
+001700     05  FILLER            PIC X(01) VALUE SPACE.
+001710     05  EXC-EMP-ID        PIC X(05).
+001720     05  FILLER            PIC X(02) VALUE SPACES.
+001730     05  EXC-WHO           PIC X(15).
+001740     05  FILLER            PIC X(02) VALUE SPACES.
+001750     05  EXC-HOURS         PIC ZZ9.
+001760     05  FILLER            PIC X(02) VALUE SPACES.
+001770     05  EXC-RATE          PIC ZZ9.99.
+001780     05  FILLER            PIC X(02) VALUE SPACES.
+001790     05  EXC-REASON        PIC X(30).
+001800     05  FILLER            PIC X(64) VALUE SPACES.
+001810******** Variables for the payroll register print file
+001820 77  PRT-RUN-DATE          PIC 9(08).
+001830 77  PRT-PAGE-NBR          PIC 9(04)  VALUE ZERO.
+001840 77  PRT-LINE-CTR          PIC 9(03)  VALUE ZERO.
+001850 77  PRT-LINES-PER-PAGE    PIC 9(03)  VALUE 45.
+001860 01  PRT-BANNER-LINE-1.
+001870     05  FILLER            PIC X(01) VALUE SPACE.
+001880     05  FILLER            PIC X(40) VALUE
+001890         "ACME MANUFACTURING COMPANY".
+001900     05  FILLER            PIC X(41) VALUE SPACES.
+001910     05  FILLER            PIC X(05) VALUE "PAGE ".
+001920     05  B1-PAGE-NBR       PIC ZZZ9.
+001930     05  FILLER            PIC X(41) VALUE SPACES.
+001940 01  PRT-BANNER-LINE-2.
+001950     05  FILLER            PIC X(01) VALUE SPACE.
+001960     05  FILLER            PIC X(17) VALUE
+001970         "PAYROLL REGISTER".
+001980     05  FILLER            PIC X(05) VALUE SPACES.
+001990     05  FILLER            PIC X(17) VALUE
+002000         "RUN DATE:       ".
+002010     05  B2-RUN-DATE       PIC 9999/99/99.
+002020     05  FILLER            PIC X(82) VALUE SPACES.
+002030 01  PRT-BANNER-LINE-3             PIC X(132) VALUE SPACES.
+002040 01  PRT-COLUMN-HEADINGS.
+002050     05  FILLER            PIC X(01) VALUE SPACE.
+002060     05  FILLER            PIC X(15) VALUE "EMPLOYEE".
+002070     05  FILLER            PIC X(02) VALUE SPACES.
+002080     05  FILLER            PIC X(20) VALUE "LOCATION".
+002090     05  FILLER            PIC X(02) VALUE SPACES.
+002100     05  FILLER            PIC X(15) VALUE "EARN TYPE".
+002110     05  FILLER            PIC X(02) VALUE SPACES.
+002120     05  FILLER            PIC X(07) VALUE "HOURS".
+002130     05  FILLER            PIC X(02) VALUE SPACES.
+002140     05  FILLER            PIC X(07) VALUE "RATE".
+002150     05  FILLER            PIC X(03) VALUE SPACES.
+002160     05  FILLER            PIC X(10) VALUE "GROSS PAY".
+002170     05  FILLER            PIC X(02) VALUE SPACES.
+002180     05  FILLER            PIC X(11) VALUE "WITHHOLDING".
+002190     05  FILLER            PIC X(01) VALUE SPACES.
+002200     05  FILLER            PIC X(08) VALUE "NET PAY".
+002210 01  PRT-DETAIL-LINE.
+002220     05  FILLER            PIC X(01) VALUE SPACE.
+002230     05  D-WHO             PIC X(15).
+002240     05  FILLER            PIC X(02) VALUE SPACES.
+002250     05  D-WHERE           PIC X(20).
+002260     05  FILLER            PIC X(02) VALUE SPACES.
+002270     05  D-EARN-TYPE       PIC X(15).
+002280     05  FILLER            PIC X(02) VALUE SPACES.
+002290     05  D-HOURS           PIC ZZ9.
+002300     05  FILLER            PIC X(06) VALUE SPACES.
+002310     05  D-RATE            PIC ZZ9.99.
+002320     05  FILLER            PIC X(02) VALUE SPACES.
+002330     05  D-GROSS-PAY       PIC ZZZ,ZZZ,ZZ9.99.
+002340     05  FILLER            PIC X(01) VALUE SPACES.
+002350     05  D-WITHHOLDING     PIC ZZZ,ZZZ,ZZ9.99.
+002360     05  FILLER            PIC X(01) VALUE SPACES.
+002370     05  D-NET-PAY         PIC -ZZZ,ZZZ,ZZ9.99.
+002380 01  PRT-LOCATION-TOTAL-LINE.
+002390     05  FILLER            PIC X(01) VALUE SPACE.
+002400     05  FILLER            PIC X(10) VALUE "SUBTOTAL -".
+002410     05  T-WHERE           PIC X(20).
+002420     05  FILLER            PIC X(53) VALUE SPACES.
+002430     05  FILLER            PIC X(10) VALUE "GROSS PAY:".
+002440     05  T-LOC-SUBTOTAL    PIC ZZZ,ZZZ,ZZ9.99.
+002450 01  PRT-EARN-TOTAL-LINE.
+002460     05  FILLER            PIC X(01) VALUE SPACE.
+002470     05  FILLER            PIC X(20) VALUE "EARN TYPE TOTAL -".
+002480     05  ET-DESC-OUT       PIC X(15).
+002490     05  FILLER            PIC X(05) VALUE SPACES.
+002500     05  ET-GROSS-OUT      PIC ZZZ,ZZZ,ZZ9.99.
+002510 01  PRT-GRAND-TOTAL-LINE.
+002520     05  FILLER            PIC X(01) VALUE SPACE.
+002530     05  FILLER            PIC X(20) VALUE "GRAND TOTAL GROSS -".
+002540     05  FILLER            PIC X(74) VALUE SPACES.
+002550     05  T-GRAND-TOTAL     PIC ZZZ,ZZZ,ZZ9.99.
+002560*--------------------------------------------------------------*
+002570 PROCEDURE DIVISION.
+002580*--------------------------------------------------------------*
+002590*    0000-MAINLINE
+002600*--------------------------------------------------------------*
+002610 0000-MAINLINE.
+002620     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+002630     IF RESTART-RUN
+002640         PERFORM 1100-RESUME-SKIP THRU 1100-RESUME-SKIP-EXIT
+002650     END-IF.
+002660     PERFORM 3000-READ-EMPLOYEE THRU 3000-READ-EMPLOYEE-EXIT.
+002670     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-PROCESS-EMPLOYEE-EXIT
+002680         UNTIL EMP-EOF.
+002690     IF NOT FIRST-RECORD
+002700         PERFORM 9800-LOCATION-BREAK THRU 9800-LOCATION-BREAK-EXIT
+002710     END-IF.
+002720     PERFORM 9700-WRITE-EARN-TOTAL-LINE
+002730         THRU 9700-WRITE-EARN-TOTAL-LINE-EXIT
+002740         VARYING EARN-SUB FROM 1 BY 1
+002750         UNTIL EARN-SUB > EARN-TABLE-SIZE.
+002760     MOVE GRAND-TOTAL TO T-GRAND-TOTAL.
+002770     WRITE PRT-RECORD FROM PRT-GRAND-TOTAL-LINE.
+002780     GO TO 9900-FINALIZE.
+002790*--------------------------------------------------------------*
+002800*    1000-INITIALIZE
+002810*--------------------------------------------------------------*
+002820 1000-INITIALIZE.
+002830     OPEN INPUT EMPFILE.
+002840     PERFORM 1050-OPEN-YTDFILE THRU 1050-OPEN-YTDFILE-EXIT.
+002850     PERFORM 1060-OPEN-RSTFILE THRU 1060-OPEN-RSTFILE-EXIT.
+002860     MOVE RESTART-KEY-LITERAL TO RST-KEY.
+002870     READ RSTFILE
+002880         INVALID KEY
+002890             MOVE SPACES TO RST-LAST-EMP-ID
+002900             MOVE SPACES TO RST-IN-PROGRESS-ID
+002910             WRITE RST-RECORD
+002920         NOT INVALID KEY
+002930             IF RST-LAST-EMP-ID NOT = SPACES
+002940                 MOVE 'Y' TO RESTART-SW
+002950                 PERFORM 1070-RESTORE-CHECKPOINT
+002960                     THRU 1070-RESTORE-CHECKPOINT-EXIT
+002970             END-IF
+002980     END-READ.
+002990     IF RESTART-RUN
+003000         OPEN EXTEND PRTFILE
+003010         OPEN EXTEND EXCFILE
+003020     ELSE
+003030         OPEN OUTPUT PRTFILE
+003040         OPEN OUTPUT EXCFILE
+003050     END-IF.
+003060     ACCEPT PRT-RUN-DATE FROM DATE YYYYMMDD.
+003070 1000-INITIALIZE-EXIT.
+003080     EXIT.
+003090*--------------------------------------------------------------*
+003100*    1050-OPEN-YTDFILE
+003110*--------------------------------------------------------------*
+003120 1050-OPEN-YTDFILE.
+003130     OPEN I-O YTDFILE.
+003140     IF YTD-FILE-NOT-FOUND
+003150         OPEN OUTPUT YTDFILE
+003160         CLOSE YTDFILE
+003170         OPEN I-O YTDFILE
+003180     END-IF.
+003190 1050-OPEN-YTDFILE-EXIT.
+003200     EXIT.
+003210*--------------------------------------------------------------*
+003220*    1060-OPEN-RSTFILE
+003230*--------------------------------------------------------------*
+003240 1060-OPEN-RSTFILE.
+003250     OPEN I-O RSTFILE.
+003260     IF RST-FILE-NOT-FOUND
+003270         OPEN OUTPUT RSTFILE
+003280         CLOSE RSTFILE
+003290         OPEN I-O RSTFILE
+003300     END-IF.
+003310 1060-OPEN-RSTFILE-EXIT.
+003320     EXIT.
+003330*--------------------------------------------------------------*
+003340*    1070-RESTORE-CHECKPOINT
+003350*--------------------------------------------------------------*
+003360 1070-RESTORE-CHECKPOINT.
+003370     MOVE RST-FIRST-RECORD-SW TO FIRST-RECORD-SW.
+003380     MOVE RST-HOLD-WHERE      TO HOLD-WHERE.
+003390     MOVE RST-PRT-PAGE-NBR    TO PRT-PAGE-NBR.
+003400     MOVE RST-PRT-LINE-CTR    TO PRT-LINE-CTR.
+003410     MOVE RST-LOC-SUBTOTAL    TO LOC-SUBTOTAL.
+003420     MOVE RST-GRAND-TOTAL     TO GRAND-TOTAL.
+003430     PERFORM 1080-RESTORE-EARN-TOTAL
+003440         THRU 1080-RESTORE-EARN-TOTAL-EXIT
+003450         VARYING EARN-SUB FROM 1 BY 1
+003460         UNTIL EARN-SUB > EARN-TABLE-SIZE.
+003470 1070-RESTORE-CHECKPOINT-EXIT.
+003480     EXIT.
+003490*--------------------------------------------------------------*
+003500*    1080-RESTORE-EARN-TOTAL
+003510*--------------------------------------------------------------*
+003520 1080-RESTORE-EARN-TOTAL.
+003530     MOVE RST-EARN-TOTAL-ENTRY (EARN-SUB) TO ET-GROSS (EARN-SUB).
+003540 1080-RESTORE-EARN-TOTAL-EXIT.
+003550     EXIT.
+003560*--------------------------------------------------------------*
+003570*    1100-RESUME-SKIP
+003580*--------------------------------------------------------------*
+003590 1100-RESUME-SKIP.
+003600     PERFORM 3000-READ-EMPLOYEE THRU 3000-READ-EMPLOYEE-EXIT
+003610         UNTIL EMP-EOF OR EMP-ID = RST-LAST-EMP-ID.
+003620     IF RST-IN-PROGRESS-ID NOT = SPACES AND NOT EMP-EOF
+003630         PERFORM 3000-READ-EMPLOYEE THRU 3000-READ-EMPLOYEE-EXIT
+003640             UNTIL EMP-EOF OR EMP-ID = RST-IN-PROGRESS-ID
+003650         IF NOT EMP-EOF
+003660             MOVE SPACES TO EXC-REASON
+003670             MOVE "SKIPPED-PRIOR RUN ABEND-CK YTD"
+003680                 TO EXC-REASON
+003690             PERFORM 4500-WRITE-EXCEPTION
+003700                 THRU 4500-WRITE-EXCEPTION-EXIT
+003710         END-IF
+003720     END-IF.
+003730 1100-RESUME-SKIP-EXIT.
+003740     EXIT.
+003750*--------------------------------------------------------------*
+003760*    2000-PROCESS-EMPLOYEE
+003770*--------------------------------------------------------------*
+003780 2000-PROCESS-EMPLOYEE.
+003790     IF NOT FIRST-RECORD AND WHERE NOT = HOLD-WHERE
+003800         PERFORM 9800-LOCATION-BREAK THRU 9800-LOCATION-BREAK-EXIT
+003810     END-IF.
+003820     MOVE 'N' TO FIRST-RECORD-SW.
+003830     MOVE WHERE TO HOLD-WHERE.
+003840     PERFORM 4000-VALIDATE-EMPLOYEE
+003850         THRU 4000-VALIDATE-EMPLOYEE-EXIT.
+003860     PERFORM 8050-MARK-IN-PROGRESS
+003870         THRU 8050-MARK-IN-PROGRESS-EXIT.
+003880     IF EMP-VALID
+003890         PERFORM 5000-COMPUTE-GROSS-PAY
+003900             THRU 5000-COMPUTE-GROSS-PAY-EXIT
+003910         PERFORM 6000-COMPUTE-WITHHOLDING
+003920             THRU 6000-COMPUTE-WITHHOLDING-EXIT
+003930         PERFORM 7000-WRITE-REGISTER-LINE
+003940             THRU 7000-WRITE-REGISTER-LINE-EXIT
+003950         PERFORM 7800-UPDATE-YTD THRU 7800-UPDATE-YTD-EXIT
+003960         ADD GROSS-PAY TO LOC-SUBTOTAL
+003970         ADD GROSS-PAY TO GRAND-TOTAL
+003980         ADD GROSS-PAY TO ET-GROSS (EARN-MATCH-SUB)
+003990     ELSE
+004000         PERFORM 4500-WRITE-EXCEPTION
+004010             THRU 4500-WRITE-EXCEPTION-EXIT
+004020     END-IF.
+004030     PERFORM 8000-CHECKPOINT-RUN THRU 8000-CHECKPOINT-RUN-EXIT.
+004040     PERFORM 3000-READ-EMPLOYEE THRU 3000-READ-EMPLOYEE-EXIT.
+004050 2000-PROCESS-EMPLOYEE-EXIT.
+004060     EXIT.
+004070*--------------------------------------------------------------*
+004080*    3000-READ-EMPLOYEE
+004090*--------------------------------------------------------------*
+004100 3000-READ-EMPLOYEE.
+004110     READ EMPFILE
+004120         AT END MOVE 'Y' TO EMP-EOF-SW
+004130     END-READ.
+004140 3000-READ-EMPLOYEE-EXIT.
+004150     EXIT.
+004160*--------------------------------------------------------------*
+004170*    4000-VALIDATE-EMPLOYEE
+004180*--------------------------------------------------------------*
+004190 4000-VALIDATE-EMPLOYEE.
+004200     MOVE 'Y' TO VALID-SW.
+004210     MOVE SPACES TO EXC-REASON.
+004220     IF RATE = ZERO
+004230         MOVE 'N' TO VALID-SW
+004240         MOVE "RATE IS ZERO" TO REASON-TEXT
+004250         PERFORM 4050-APPEND-REASON THRU 4050-APPEND-REASON-EXIT
+004260     END-IF.
+004270     IF RATE > VALID-MAX-RATE
+004280         MOVE 'N' TO VALID-SW
+004290         MOVE "RATE EXCEEDS CEILING" TO REASON-TEXT
+004300         PERFORM 4050-APPEND-REASON THRU 4050-APPEND-REASON-EXIT
+004310     END-IF.
+004320     IF HOURS = ZERO
+004330         MOVE 'N' TO VALID-SW
+004340         MOVE "HOURS ARE ZERO" TO REASON-TEXT
+004350         PERFORM 4050-APPEND-REASON THRU 4050-APPEND-REASON-EXIT
+004360     END-IF.
+004370     IF HOURS > VALID-MAX-HOURS
+004380         MOVE 'N' TO VALID-SW
+004390         MOVE "HOURS EXCEED CEILING" TO REASON-TEXT
+004400         PERFORM 4050-APPEND-REASON THRU 4050-APPEND-REASON-EXIT
+004410     END-IF.
+004420     PERFORM 4100-VALIDATE-EARN-CODE
+004430         THRU 4100-VALIDATE-EARN-CODE-EXIT.
+004440 4000-VALIDATE-EMPLOYEE-EXIT.
+004450     EXIT.
+004460*--------------------------------------------------------------*
+004470*    4050-APPEND-REASON
+004480*--------------------------------------------------------------*
+004490 4050-APPEND-REASON.
+004500     IF EXC-REASON = SPACES
+004510         MOVE REASON-TEXT TO EXC-REASON
+004520     ELSE
+004530         MOVE EXC-REASON TO REASON-HOLD
+004540         STRING REASON-HOLD DELIMITED BY SPACE
+004550             " / "          DELIMITED BY SIZE
+004560             REASON-TEXT    DELIMITED BY SPACE
+004570             INTO EXC-REASON
+004580             ON OVERFLOW
+004590                 CONTINUE
+004600         END-STRING
+004610     END-IF.
+004620 4050-APPEND-REASON-EXIT.
+004630     EXIT.
+004640*--------------------------------------------------------------*
+004650*    4100-VALIDATE-EARN-CODE
+004660*--------------------------------------------------------------*
+004670 4100-VALIDATE-EARN-CODE.
+004680     MOVE ZERO TO EARN-MATCH-SUB.
+004690     PERFORM 4110-FIND-EARN-CODE
+004700         THRU 4110-FIND-EARN-CODE-EXIT
+004710         VARYING EARN-SUB FROM 1 BY 1
+004720         UNTIL EARN-SUB > EARN-TABLE-SIZE.
+004730     IF EARN-MATCH-SUB = ZERO
+004740         MOVE 'N' TO VALID-SW
+004750         MOVE "INVALID EARNINGS CODE" TO REASON-TEXT
+004760         PERFORM 4050-APPEND-REASON THRU 4050-APPEND-REASON-EXIT
+004770     END-IF.
+004780 4100-VALIDATE-EARN-CODE-EXIT.
+004790     EXIT.
+004800*--------------------------------------------------------------*
+004810*    4110-FIND-EARN-CODE
+004820*--------------------------------------------------------------*
+004830 4110-FIND-EARN-CODE.
+004840     IF ERN-CODE (EARN-SUB) = EMP-EARN-CODE
+004850         MOVE EARN-SUB TO EARN-MATCH-SUB
+004860     END-IF.
+004870 4110-FIND-EARN-CODE-EXIT.
+004880     EXIT.
+004890*--------------------------------------------------------------*
+004900*    4500-WRITE-EXCEPTION
+004910*--------------------------------------------------------------*
+004920 4500-WRITE-EXCEPTION.
+004930     MOVE EMP-ID TO EXC-EMP-ID.
+004940     MOVE WHO    TO EXC-WHO.
+004950     MOVE HOURS  TO EXC-HOURS.
+004960     MOVE RATE   TO EXC-RATE.
+004970     WRITE EXC-RECORD FROM EXC-LINE.
+004980 4500-WRITE-EXCEPTION-EXIT.
+004990     EXIT.
+005000*--------------------------------------------------------------*
+005010*    5000-COMPUTE-GROSS-PAY
+005020*--------------------------------------------------------------*
+005030 5000-COMPUTE-GROSS-PAY.
+005040     IF HOURS > STD-HOURS
+005050         COMPUTE GROSS-PAY ROUNDED = (STD-HOURS * RATE) +
+005060             ((HOURS - STD-HOURS) * RATE * OT-FACTOR)
+005070     ELSE
+005080         COMPUTE GROSS-PAY ROUNDED = HOURS * RATE
+005090     END-IF.
+005100 5000-COMPUTE-GROSS-PAY-EXIT.
+005110     EXIT.
+005120*--------------------------------------------------------------*
+005130*    6000-COMPUTE-WITHHOLDING
+005140*--------------------------------------------------------------*
+005150 6000-COMPUTE-WITHHOLDING.
+005160     COMPUTE WITHHOLDING ROUNDED =
+005170         (GROSS-PAY * (FED-WITHHOLD-PCT + STATE-WITHHOLD-PCT))
+005180         + STD-DEDUCTION.
+005190     COMPUTE NET-PAY = GROSS-PAY - WITHHOLDING.
+005200 6000-COMPUTE-WITHHOLDING-EXIT.
+005210     EXIT.
+005220*--------------------------------------------------------------*
+005230*    7000-WRITE-REGISTER-LINE
+005240*--------------------------------------------------------------*
+005250 7000-WRITE-REGISTER-LINE.
+005260     IF PRT-LINE-CTR = ZERO OR
+005270        PRT-LINE-CTR >= PRT-LINES-PER-PAGE
+005280         PERFORM 7500-WRITE-PAGE-HEADERS
+005290             THRU 7500-WRITE-PAGE-HEADERS-EXIT
+005300     END-IF.
+005310     MOVE WHO               TO D-WHO.
+005320     MOVE WHERE             TO D-WHERE.
+005330     MOVE ERN-DESC (EARN-MATCH-SUB) TO D-EARN-TYPE.
+005340     MOVE HOURS             TO D-HOURS.
+005350     MOVE RATE              TO D-RATE.
+005360     MOVE GROSS-PAY         TO D-GROSS-PAY.
+005370     MOVE WITHHOLDING       TO D-WITHHOLDING.
+005380     MOVE NET-PAY           TO D-NET-PAY.
+005390     WRITE PRT-RECORD FROM PRT-DETAIL-LINE.
+005400     ADD 1 TO PRT-LINE-CTR.
+005410 7000-WRITE-REGISTER-LINE-EXIT.
+005420     EXIT.
+005430*--------------------------------------------------------------*
+005440*    7500-WRITE-PAGE-HEADERS
+005450*--------------------------------------------------------------*
+005460 7500-WRITE-PAGE-HEADERS.
+005470     ADD 1 TO PRT-PAGE-NBR.
+005480     MOVE PRT-PAGE-NBR TO B1-PAGE-NBR.
+005490     MOVE PRT-RUN-DATE TO B2-RUN-DATE.
+005500     WRITE PRT-RECORD FROM PRT-BANNER-LINE-1.
+005510     WRITE PRT-RECORD FROM PRT-BANNER-LINE-2.
+005520     WRITE PRT-RECORD FROM PRT-BANNER-LINE-3.
+005530     WRITE PRT-RECORD FROM PRT-COLUMN-HEADINGS.
+005540     WRITE PRT-RECORD FROM PRT-BANNER-LINE-3.
+005550     MOVE ZERO TO PRT-LINE-CTR.
+005560 7500-WRITE-PAGE-HEADERS-EXIT.
+005570     EXIT.
+005580*--------------------------------------------------------------*
+005590*    7800-UPDATE-YTD
+005600*--------------------------------------------------------------*
+005610 7800-UPDATE-YTD.
+005620     MOVE EMP-ID TO YTD-EMP-ID.
+005630     READ YTDFILE
+005640         INVALID KEY
+005650             MOVE WHO       TO YTD-EMP-NAME
+005660             MOVE GROSS-PAY TO YTD-GROSS
+005670             WRITE YTD-RECORD
+005680         NOT INVALID KEY
+005690             ADD GROSS-PAY TO YTD-GROSS
+005700             REWRITE YTD-RECORD
+005710     END-READ.
+005720 7800-UPDATE-YTD-EXIT.
+005730     EXIT.
+005740*--------------------------------------------------------------*
+005750*    8000-CHECKPOINT-RUN
+005760*--------------------------------------------------------------*
+005770 8000-CHECKPOINT-RUN.
+005780     MOVE EMP-ID TO LAST-COMPLETED-EMP-ID.
+005790     ADD 1 TO CHECKPOINT-CTR.
+005800     IF CHECKPOINT-CTR >= CHECKPOINT-INTERVAL
+005810         PERFORM 8100-WRITE-CHECKPOINT
+005820             THRU 8100-WRITE-CHECKPOINT-EXIT
+005830         MOVE ZERO TO CHECKPOINT-CTR
+005840     END-IF.
+005850 8000-CHECKPOINT-RUN-EXIT.
+005860     EXIT.
+005870*--------------------------------------------------------------*
+005880*    8050-MARK-IN-PROGRESS
+005890*--------------------------------------------------------------*
+005900 8050-MARK-IN-PROGRESS.
+005910     MOVE EMP-ID TO RST-IN-PROGRESS-ID.
+005920     REWRITE RST-RECORD.
+005930 8050-MARK-IN-PROGRESS-EXIT.
+005940     EXIT.
+005950*--------------------------------------------------------------*
+005960*    8100-WRITE-CHECKPOINT
+005970*--------------------------------------------------------------*
+005980 8100-WRITE-CHECKPOINT.
+005990     MOVE LAST-COMPLETED-EMP-ID TO RST-LAST-EMP-ID.
+006000     MOVE FIRST-RECORD-SW  TO RST-FIRST-RECORD-SW.
+006010     MOVE HOLD-WHERE       TO RST-HOLD-WHERE.
+006020     MOVE LOC-SUBTOTAL     TO RST-LOC-SUBTOTAL.
+006030     MOVE GRAND-TOTAL      TO RST-GRAND-TOTAL.
+006040     MOVE PRT-PAGE-NBR     TO RST-PRT-PAGE-NBR.
+006050     MOVE PRT-LINE-CTR     TO RST-PRT-LINE-CTR.
+006060     MOVE SPACES           TO RST-IN-PROGRESS-ID.
+006070     PERFORM 8120-SAVE-EARN-TOTAL
+006080         THRU 8120-SAVE-EARN-TOTAL-EXIT
+006090         VARYING EARN-SUB FROM 1 BY 1
+006100         UNTIL EARN-SUB > EARN-TABLE-SIZE.
+006110     REWRITE RST-RECORD.
+006120 8100-WRITE-CHECKPOINT-EXIT.
+006130     EXIT.
+006140*--------------------------------------------------------------*
+006150*    8120-SAVE-EARN-TOTAL
+006160*--------------------------------------------------------------*
+006170 8120-SAVE-EARN-TOTAL.
+006180     MOVE ET-GROSS (EARN-SUB) TO RST-EARN-TOTAL-ENTRY (EARN-SUB).
+006190 8120-SAVE-EARN-TOTAL-EXIT.
+006200     EXIT.
+006210*--------------------------------------------------------------*
+006220*    9700-WRITE-EARN-TOTAL-LINE
+006230*--------------------------------------------------------------*
+006240 9700-WRITE-EARN-TOTAL-LINE.
+006250     MOVE ERN-DESC (EARN-SUB)  TO ET-DESC-OUT.
+006260     MOVE ET-GROSS (EARN-SUB)  TO ET-GROSS-OUT.
+006270     WRITE PRT-RECORD FROM PRT-EARN-TOTAL-LINE.
+006280 9700-WRITE-EARN-TOTAL-LINE-EXIT.
+006290     EXIT.
+006300*--------------------------------------------------------------*
+006310*    9800-LOCATION-BREAK
+006320*--------------------------------------------------------------*
+006330 9800-LOCATION-BREAK.
+006340     MOVE HOLD-WHERE   TO T-WHERE.
+006350     MOVE LOC-SUBTOTAL TO T-LOC-SUBTOTAL.
+006360     WRITE PRT-RECORD FROM PRT-LOCATION-TOTAL-LINE.
+006370     MOVE 0 TO LOC-SUBTOTAL.
+006380 9800-LOCATION-BREAK-EXIT.
+006390     EXIT.
+006400*--------------------------------------------------------------*
+006410*    9900-FINALIZE
+006420*--------------------------------------------------------------*
+006430 9900-FINALIZE.
+006440     CLOSE EMPFILE.
+006450     CLOSE PRTFILE.
+006460     CLOSE YTDFILE.
+006470     CLOSE EXCFILE.
+006480     MOVE SPACES TO RST-LAST-EMP-ID.
+006490     MOVE SPACES TO RST-IN-PROGRESS-ID.
+006500     REWRITE RST-RECORD.
+006510     CLOSE RSTFILE.
+006520     GOBACK.
